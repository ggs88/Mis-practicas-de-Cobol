@@ -13,10 +13,20 @@
             FILE-CONTROL.
       *    aqui pondremos los datos del archivo (osea la BBDD)
              SELECT OPTIONAL EMPLEADOS-ARCHIVO ASSIGN TO
-                              "C:\Users\Pc\OpenCobolIDE\empleados.txt"
+                              "EMPLEADOSTXT"
       *                 OJO, "assign" no lleva punto final !!!
+      *                 si existe una variable de entorno EMPLEADOSTXT
+      *                 se usa su valor como ruta real del archivo.
               ORGANIZATION IS SEQUENTIAL.
 
+             SELECT OPTIONAL CHECKPOINT-ARCHIVO ASSIGN TO
+                              "CHECKPOINTTXT"
+              ORGANIZATION IS SEQUENTIAL
+              STATUS ESTADO-CHECKPOINT.
+      *    guarda el ultimo ID dado de alta y el total de altas de la
+      *    tanda en curso, para reanudar una carga masiva si el
+      *    programa se interrumpe a medio lote.
+
 
 
        DATA DIVISION.
@@ -32,7 +42,12 @@
                02 EMPLEADOS-TELEFONO PIC 9(9).
                02 EMPLEADOS-DIRECCION PIC X(35).
 
-      
+           FD CHECKPOINT-ARCHIVO.
+             01 CHECKPOINT-REGISTRO.
+               02 CHK-ULTIMO-ID PIC 9(3).
+               02 CHK-CONTADOR  PIC 9(6).
+
+
       * aqui van las variables del archivo logico:
        WORKING-STORAGE SECTION.
        01  IDENTIFICADOR PIC X(30) VALUE "Introduce ID empleado ".
@@ -46,6 +61,23 @@
        01  RESPUESTA PIC A.
        01  SI-NO PIC A.
 
+      * el ID 999 queda reservado como marca de fin de lote (trailer);
+      * ningun empleado puede usarlo.
+       01  CONTADOR-ALTAS-RUN PIC 9(6) VALUE ZEROS.
+       01  ESTADO-CHECKPOINT  PIC XX.
+       01  ESTADO-APERTURA-CHECKPOINT PIC XX.
+       01  PRIMERO-ID-ALTA    PIC 9(3) VALUE ZERO.
+       01  ULTIMO-ID-ALTA     PIC 9(3) VALUE ZERO.
+       01  FECHA-RESUMEN      PIC 9(8).
+       01  HORA-RESUMEN       PIC 9(6).
+
+      * tabla de IDs ya usados, para rechazar altas duplicadas; se
+      * carga leyendo el archivo entero al empezar el programa.
+       01  TABLA-IDS.
+           02  ID-USADO       PIC X OCCURS 999 VALUE "N".
+       01  FIN-CARGA-IDS      PIC A VALUE "N".
+       01  UMBRAL-CAPACIDAD   PIC 9(3) VALUE 990.
+
 
        PROCEDURE DIVISION.
      * MAIN-LOGIC SECTION.
@@ -54,12 +86,51 @@
            PERFORM 2-ABRE-ARCHIVO.
            MOVE "S" TO SI-NO.
            PERFORM 4-AGREGA-REGISTROS UNTIL SI-NO = "N".
-           PERFORM 3-CIERRA-ARCHIVO.
-           PROGRAM-DONE.
-           STOP RUN.
+           PERFORM FINAL-PROGRAMA.
 
        2-ABRE-ARCHIVO.
+           PERFORM 30-CARGA-IDS-USADOS.
            OPEN EXTEND EMPLEADOS-ARCHIVO.
+           PERFORM 40-LEE-CHECKPOINT.
+
+       30-CARGA-IDS-USADOS.
+           MOVE "N" TO FIN-CARGA-IDS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM 31-LEE-ID-EXISTENTE.
+           PERFORM 32-MARCA-ID-EXISTENTE UNTIL FIN-CARGA-IDS = "S".
+           CLOSE EMPLEADOS-ARCHIVO.
+
+       31-LEE-ID-EXISTENTE.
+           READ EMPLEADOS-ARCHIVO
+               AT END MOVE "S" TO FIN-CARGA-IDS.
+
+       32-MARCA-ID-EXISTENTE.
+      * registros antiguos de antes de esta validacion pueden tener
+      * EMPLEADOS-ID = 0, que no es una posicion valida en la tabla.
+           IF EMPLEADOS-ID NOT = ZERO AND EMPLEADOS-ID NOT = 999
+               MOVE "S" TO ID-USADO (EMPLEADOS-ID)
+           END-IF.
+           PERFORM 31-LEE-ID-EXISTENTE.
+
+       40-LEE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-ARCHIVO.
+           MOVE ESTADO-CHECKPOINT TO ESTADO-APERTURA-CHECKPOINT.
+           IF ESTADO-CHECKPOINT = "00"
+               READ CHECKPOINT-ARCHIVO
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CHK-CONTADOR TO CONTADOR-ALTAS-RUN
+                       MOVE CHK-ULTIMO-ID TO ULTIMO-ID-ALTA
+                       DISPLAY "Checkpoint encontrado: "
+                           CONTADOR-ALTAS-RUN " altas previas"
+                       DISPLAY "ultimo ID dado de alta: " ULTIMO-ID-ALTA
+               END-READ
+           END-IF.
+      * archivo OPTIONAL: instalacion nueva abre con estado "05" en
+      * vez de "00", pero igual queda abierto y hay que cerrarlo.
+           IF ESTADO-APERTURA-CHECKPOINT < "90"
+               CLOSE CHECKPOINT-ARCHIVO
+           END-IF.
 
        4-AGREGA-REGISTROS.
        MOVE "N" to RESPUESTA.
@@ -70,6 +141,17 @@
        5-PIDE-ID.
            DISPLAY IDENTIFICADOR.
            ACCEPT EMPLEADOS-ID.
+           IF EMPLEADOS-ID = ZERO
+               DISPLAY "El ID no puede ser cero, intentalo de nuevo"
+               GO TO 5-PIDE-ID.
+           IF EMPLEADOS-ID = 999
+               DISPLAY "El ID 999 esta reservado, intentalo de nuevo"
+               GO TO 5-PIDE-ID.
+           IF ID-USADO (EMPLEADOS-ID) = "S"
+               DISPLAY "Ese ID ya existe, intentalo de nuevo"
+               GO TO 5-PIDE-ID.
+           IF EMPLEADOS-ID >= UMBRAL-CAPACIDAD
+               DISPLAY "Aviso: quedan pocos ID libres antes de 999".
            DISPLAY "Has introducido:  "EMPLEADOS-ID " Es correcto? S/N".
            ACCEPT CONFIRMACION.
            IF CONFIRMACION = "S" OR CONFIRMACION = "s"
@@ -78,43 +160,74 @@
 
        PIDE-NOMBRE.
            DISPLAY NOMBRE.
+           DISPLAY "(o pulsa V para volver al ID)".
            ACCEPT EMPLEADOS-NOMBRE.
            DISPLAY "Has introducido: "EMPLEADOS-NOMBRE ",correcto? S/N".
            ACCEPT CONFIRMACION.
            IF CONFIRMACION = "S" OR CONFIRMACION = "s"
-               GO TO PIDE-APELLIDOS ELSE PERFORM PIDE-NOMBRE.
+               GO TO PIDE-APELLIDOS
+           ELSE
+           IF CONFIRMACION = "V" OR CONFIRMACION = "v"
+               GO TO 5-PIDE-ID
+           ELSE PERFORM PIDE-NOMBRE.
 
        PIDE-APELLIDOS.
            DISPLAY APELLIDOS.
+           DISPLAY "(o pulsa V para volver al nombre)".
            ACCEPT EMPLEADOS-APELLIDOS.
            DISPLAY "Has introducido:"EMPLEADOS-APELLIDOS",correcto?S/N".
            ACCEPT CONFIRMACION.
            IF CONFIRMACION = "S" OR CONFIRMACION = "s"
-               GO TO PIDE-EDAD   ELSE PERFORM PIDE-APELLIDOS.
+               GO TO PIDE-EDAD
+           ELSE
+           IF CONFIRMACION = "V" OR CONFIRMACION = "v"
+               GO TO PIDE-NOMBRE
+           ELSE PERFORM PIDE-APELLIDOS.
 
        PIDE-EDAD.
            DISPLAY EDAD.
+           DISPLAY "(o pulsa V para volver a los apellidos)".
            ACCEPT EMPLEADOS-EDAD.
+           IF EMPLEADOS-EDAD < 16 OR EMPLEADOS-EDAD > 99
+               DISPLAY "Edad fuera de rango (16-99), intentalo de nuevo"
+               GO TO PIDE-EDAD.
            DISPLAY "Has introducido:"EMPLEADOS-EDAD",correcto?S/N".
            ACCEPT CONFIRMACION.
            IF CONFIRMACION = "S" OR CONFIRMACION = "s"
-               GO TO PIDE-TELEFONO   ELSE PERFORM PIDE-EDAD.
+               GO TO PIDE-TELEFONO
+           ELSE
+           IF CONFIRMACION = "V" OR CONFIRMACION = "v"
+               GO TO PIDE-APELLIDOS
+           ELSE PERFORM PIDE-EDAD.
 
        PIDE-TELEFONO.
            DISPLAY TELEFONO.
+           DISPLAY "(o pulsa V para volver a la edad)".
            ACCEPT EMPLEADOS-TELEFONO.
+           IF EMPLEADOS-TELEFONO = ZERO
+               DISPLAY "El telefono no puede ser cero, reintentalo"
+               GO TO PIDE-TELEFONO.
            DISPLAY "Has introducido:"EMPLEADOS-TELEFONO" ,correcto?S/N".
            ACCEPT CONFIRMACION.
            IF CONFIRMACION = "S" OR CONFIRMACION = "s"
-               GO TO PIDE-DIRECCION   ELSE PERFORM PIDE-TELEFONO.
+               GO TO PIDE-DIRECCION
+           ELSE
+           IF CONFIRMACION = "V" OR CONFIRMACION = "v"
+               GO TO PIDE-EDAD
+           ELSE PERFORM PIDE-TELEFONO.
 
        PIDE-DIRECCION.
            DISPLAY DIRECCION.
+           DISPLAY "(o pulsa V para volver al telefono)".
            ACCEPT EMPLEADOS-DIRECCION.
            DISPLAY "Has introducido:"EMPLEADOS-DIRECCION",correcto?S/N".
            ACCEPT CONFIRMACION.
            IF CONFIRMACION = "S" OR CONFIRMACION = "s"
-               GO TO 7-GUARDA-REGISTRO   ELSE PERFORM PIDE-DIRECCION.
+               GO TO 7-GUARDA-REGISTRO
+           ELSE
+           IF CONFIRMACION = "V" OR CONFIRMACION = "v"
+               GO TO PIDE-TELEFONO
+           ELSE PERFORM PIDE-DIRECCION.
 
       *     PERFORM 6-CONTINUA.
 
@@ -137,11 +250,47 @@
 
        CONFIRMACION-Y-EMPEZAR.
        WRITE EMPLEADOS-REGISTRO.
+       MOVE "S" TO ID-USADO (EMPLEADOS-ID).
+       IF CONTADOR-ALTAS-RUN = ZERO
+           MOVE EMPLEADOS-ID TO PRIMERO-ID-ALTA.
+       ADD 1 TO CONTADOR-ALTAS-RUN.
+       MOVE EMPLEADOS-ID TO ULTIMO-ID-ALTA.
+       PERFORM 41-ESCRIBE-CHECKPOINT.
        PERFORM 5-PIDE-ID.
 
+       41-ESCRIBE-CHECKPOINT.
+       MOVE ULTIMO-ID-ALTA TO CHK-ULTIMO-ID.
+       MOVE CONTADOR-ALTAS-RUN TO CHK-CONTADOR.
+       OPEN OUTPUT CHECKPOINT-ARCHIVO.
+       WRITE CHECKPOINT-REGISTRO.
+       CLOSE CHECKPOINT-ARCHIVO.
+
 
        3-CIERRA-ARCHIVO.
+      * antes de cerrar, dejamos un registro de fin de lote con el
+      * total de altas de esta ejecucion, para poder conciliar
+      * "registros anadidos" contra "registros presentes".
+       PERFORM 9-ESCRIBE-TRAILER.
        CLOSE EMPLEADOS-ARCHIVO.
+       PERFORM 42-LIMPIA-CHECKPOINT.
+
+       42-LIMPIA-CHECKPOINT.
+      * el lote termino limpiamente: se reinicia el checkpoint para
+      * que la siguiente tanda empiece de cero.
+       MOVE ZERO TO CHK-ULTIMO-ID.
+       MOVE ZERO TO CHK-CONTADOR.
+       OPEN OUTPUT CHECKPOINT-ARCHIVO.
+       WRITE CHECKPOINT-REGISTRO.
+       CLOSE CHECKPOINT-ARCHIVO.
+
+       9-ESCRIBE-TRAILER.
+       MOVE 999 TO EMPLEADOS-ID.
+       MOVE "FIN DE LOTE" TO EMPLEADOS-NOMBRE.
+       MOVE SPACES TO EMPLEADOS-APELLIDOS.
+       MOVE ZERO TO EMPLEADOS-EDAD.
+       MOVE CONTADOR-ALTAS-RUN TO EMPLEADOS-TELEFONO.
+       MOVE SPACES TO EMPLEADOS-DIRECCION.
+       WRITE EMPLEADOS-REGISTRO.
 
 
        8-REINICIA.
@@ -153,6 +302,23 @@
        MOVE "N" TO SI-NO.
 
        FINAL-PROGRAMA.
+      * unico paragrafo que se ejecuta siempre antes de STOP RUN, ya
+      * sea por "guardar y salir" o por agotar el bucle de altas, asi
+      * que el cierre del archivo y el resumen van aqui.
+       PERFORM 3-CIERRA-ARCHIVO.
+       PERFORM 98-RESUMEN-SESION.
        STOP RUN.
 
+       98-RESUMEN-SESION.
+       ACCEPT FECHA-RESUMEN FROM DATE.
+       ACCEPT HORA-RESUMEN FROM TIME.
+       DISPLAY " ".
+       DISPLAY "===== RESUMEN DE LA SESION =====".
+       DISPLAY "Fecha: " FECHA-RESUMEN "  Hora: " HORA-RESUMEN.
+       DISPLAY "Altas realizadas en esta sesion: " CONTADOR-ALTAS-RUN.
+       IF CONTADOR-ALTAS-RUN > ZERO
+           DISPLAY "Primer ID dado de alta: " PRIMERO-ID-ALTA
+           DISPLAY "Ultimo ID dado de alta: " ULTIMO-ID-ALTA
+       END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
