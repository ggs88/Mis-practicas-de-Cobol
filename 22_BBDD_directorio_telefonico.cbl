@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: IMPRIME EL DIRECTORIO TELEFONICO DE EMPLEADOS-ARCHIVO,
+      *          ORDENADO ALFABETICAMENTE POR LOS APELLIDOS JUNTOS
+      *          (EMPLEADOS-APELLIDOS-JUNTOS, el 66-RENAMES de
+      *          EMPLEADO.cpy), PARA EL LISTADO TRIMESTRAL DE TELEFONOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT OPTIONAL EMPLEADOS-ARCHIVO
+                 ASSIGN TO "EMPLEADOSDAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE SEQUENTIAL
+                 RECORD KEY IS EMPLEADOS-ID
+                 STATUS ESTADO-FILE.
+
+                 SELECT ORDEN-ARCHIVO
+                 ASSIGN TO "DIRSORTTMP".
+
+      * solo lee EMPLEADOS-ARCHIVO; el orden de entrada es por
+      * EMPLEADOS-ID, asi que lo reordenamos por apellidos con SORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EMPLEADOS-ARCHIVO.
+           COPY EMPLEADO.
+      * EMPLEADOS-REGISTRO viene del copybook EMPLEADO.cpy, que es el
+      * layout comun con los demas programas que usan este archivo.
+
+           SD ORDEN-ARCHIVO.
+             01 ORDEN-REGISTRO.
+               02 ORDEN-APELLIDOS-JUNTOS  PIC A(70).
+               02 ORDEN-EMPLEADOS-REGISTRO PIC X(157).
+
+       WORKING-STORAGE SECTION.
+       01  ESTADO-FILE           PIC XX.
+       01  FIN-ARCHIVO           PIC A VALUE "N".
+       01  TOTAL-EMPLEADOS       PIC 9(6) VALUE ZEROS.
+
+       01  CABECERA-1.
+           02  FILLER         PIC X(40)
+               VALUE "DIRECTORIO TELEFONICO DE EMPLEADOS".
+       01  CABECERA-2.
+           02  FILLER         PIC X(71) VALUE "APELLIDOS".
+           02  FILLER         PIC X(36) VALUE "NOMBRE".
+           02  FILLER         PIC X(9)  VALUE "TELEFONO".
+       01  LINEA-SEPARADORA   PIC X(72) VALUE ALL "-".
+
+      ***************************************************
+       PROCEDURE DIVISION.
+
+       1-EMPIEZA-PROGRAMA.
+       PERFORM 2-ABRE-ENTRADA.
+       SORT ORDEN-ARCHIVO
+           ON ASCENDING KEY ORDEN-APELLIDOS-JUNTOS
+           INPUT PROCEDURE 3-ALIMENTA-ORDEN
+           OUTPUT PROCEDURE 5-IMPRIME-ORDENADO.
+       CLOSE EMPLEADOS-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "TOTAL GENERAL DE EMPLEADOS: " TOTAL-EMPLEADOS.
+       STOP RUN.
+
+       2-ABRE-ENTRADA.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       IF ESTADO-FILE = "05" OR ESTADO-FILE > "09"
+           DISPLAY "No se pudo abrir el archivo, estado " ESTADO-FILE
+           STOP RUN.
+
+       3-ALIMENTA-ORDEN.
+       PERFORM 4-LEE-REGISTRO.
+       PERFORM 31-RELEASE-REGISTRO UNTIL FIN-ARCHIVO = "S".
+
+       31-RELEASE-REGISTRO.
+       MOVE EMPLEADOS-APELLIDOS-JUNTOS TO ORDEN-APELLIDOS-JUNTOS.
+       MOVE EMPLEADOS-REGISTRO TO ORDEN-EMPLEADOS-REGISTRO.
+       RELEASE ORDEN-REGISTRO.
+       PERFORM 4-LEE-REGISTRO.
+
+       4-LEE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "S" TO FIN-ARCHIVO.
+
+       5-IMPRIME-ORDENADO.
+       DISPLAY " ".
+       DISPLAY CABECERA-1.
+       DISPLAY CABECERA-2.
+       DISPLAY LINEA-SEPARADORA.
+       MOVE "N" TO FIN-ARCHIVO.
+       PERFORM 6-RETURN-REGISTRO.
+       PERFORM 61-IMPRIME-LINEA UNTIL FIN-ARCHIVO = "S".
+
+       6-RETURN-REGISTRO.
+       RETURN ORDEN-ARCHIVO
+           AT END MOVE "S" TO FIN-ARCHIVO.
+
+       61-IMPRIME-LINEA.
+       MOVE ORDEN-EMPLEADOS-REGISTRO TO EMPLEADOS-REGISTRO.
+       DISPLAY EMPLEADOS-APELLIDOS-JUNTOS " " EMPLEADOS-NOMBRE " "
+           EMPLEADOS-TELEFONO.
+       ADD 1 TO TOTAL-EMPLEADOS.
+       PERFORM 6-RETURN-REGISTRO.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
