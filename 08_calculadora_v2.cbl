@@ -17,6 +17,21 @@
        01  ELECCION              PIC A(1).
        01  OPERACION             PIC 9.
 
+       01  RESULTADO-NUM         PIC S9(10)V99 VALUE ZEROS.
+       01  MEMORIA               PIC S9(10)V99 VALUE ZEROS.
+       01  NUM1-PRECARGADO       PIC A VALUE "N".
+       01  NUM2-PRECARGADO       PIC A VALUE "N".
+       01  RESP-MEMORIA          PIC 9.
+
+      * ticket con las operaciones de la sesion, para imprimirlo al
+      * salir.
+       01  LINEA-TAPE            PIC X(60).
+       01  TABLA-TAPE.
+           02  TAPE-LINEA OCCURS 100 TIMES PIC X(60).
+       01  TOTAL-TAPE            PIC 9(3) VALUE ZEROS.
+       01  IDX-TAPE              PIC 9(3).
+       01  TAPE-LLENA-AVISADA    PIC A VALUE "N".
+
 
 
       ***************************************************
@@ -25,7 +40,6 @@
 
            INICIO.
            DISPLAY "PARA CALCULAR ALGO PULSA C" ERASE LINE.
-           CONTROL "FOREGROUND-COLOR = WHITE".
            DISPLAY "PARA SALIR PULSA S".
            ACCEPT ELECCION.
            IF ELECCION = "C" or "c" PERFORM MENU-CALCULADORA
@@ -40,53 +54,192 @@
            DISPLAY "2 - RESTAR".
            DISPLAY "3 - MULTIPLICAR".
            DISPLAY "4 - DIVIDIR".
+           DISPLAY "5 - PORCENTAJE".
+           DISPLAY "6 - POTENCIA".
+           DISPLAY "7 - M+  (suma RESULTADO a la memoria)".
+           DISPLAY "8 - MR  (recupera la memoria)".
+           DISPLAY "9 - MC  (borra la memoria)".
            ACCEPT OPERACION.
            IF OPERACION=1 PERFORM SUMAR.
            IF OPERACION=2 PERFORM RESTAR.
            IF OPERACION=3 PERFORM MULTIPLICAR.
-           IF OPERACION=4 PERFORM DIVIDIR ELSE PERFORM OPCION-INVALIDA.
+           IF OPERACION=4 PERFORM DIVIDIR.
+           IF OPERACION=5 PERFORM PORCENTAJE.
+           IF OPERACION=6 PERFORM POTENCIA.
+           IF OPERACION=7 PERFORM MEMORIA-MAS.
+           IF OPERACION=8 PERFORM MEMORIA-RECUPERA.
+           IF OPERACION=9 PERFORM MEMORIA-BORRA.
+           IF OPERACION=0 PERFORM OPCION-INVALIDA.
+
+           PIDE-NUMERO1.
+           IF NUM1-PRECARGADO = "S"
+               DISPLAY "Primer numero (recuperado de memoria): "
+                   NUMERO1
+               MOVE "N" TO NUM1-PRECARGADO
+           ELSE
+               DISPLAY "Introduce el primer numero"
+               ACCEPT NUMERO1
+           END-IF.
+
+           PIDE-NUMERO2.
+           IF NUM2-PRECARGADO = "S"
+               DISPLAY "Segundo numero (recuperado de memoria): "
+                   NUMERO2
+               MOVE "N" TO NUM2-PRECARGADO
+           ELSE
+               DISPLAY "Introduce el segundo numero"
+               ACCEPT NUMERO2
+           END-IF.
 
            SUMAR.
-           DISPLAY "Introduce el primer numero"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce el segundo numero".
-           ACCEPT NUMERO2.
-           ADD NUMERO1 TO NUMERO2 GIVING RESULTADO.
+           PERFORM PIDE-NUMERO1.
+           PERFORM PIDE-NUMERO2.
+           ADD NUMERO1 TO NUMERO2 GIVING RESULTADO-NUM.
+           MOVE RESULTADO-NUM TO RESULTADO.
            DISPLAY numero1 " mas " numero2 " es " RESULTADO.
+           STRING NUMERO1 DELIMITED BY SIZE
+               " + " DELIMITED BY SIZE
+               NUMERO2 DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO LINEA-TAPE.
+           PERFORM 99-REGISTRA-TAPE.
            PERFORM INICIO.
 
            RESTAR.
-           DISPLAY "Introduce el primer numero"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce el segundo numero".
-           ACCEPT NUMERO2.
-           SUBTRACT NUMERO1 FROM NUMERO2 GIVING RESULTADO.
+           PERFORM PIDE-NUMERO1.
+           PERFORM PIDE-NUMERO2.
+           SUBTRACT NUMERO1 FROM NUMERO2 GIVING RESULTADO-NUM.
+           MOVE RESULTADO-NUM TO RESULTADO.
            DISPLAY numero1 " menos " numero2 " es " resultado.
+           STRING NUMERO1 DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               NUMERO2 DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO LINEA-TAPE.
+           PERFORM 99-REGISTRA-TAPE.
            PERFORM INICIO.
 
            MULTIPLICAR.
-           DISPLAY "Introduce el primer numero"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce el segundo numero".
-           ACCEPT NUMERO2.
-           MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULTADO.
+           PERFORM PIDE-NUMERO1.
+           PERFORM PIDE-NUMERO2.
+           MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULTADO-NUM.
+           MOVE RESULTADO-NUM TO RESULTADO.
            DISPLAY numero1 " por " numero2 " es " resultado.
+           STRING NUMERO1 DELIMITED BY SIZE
+               " x " DELIMITED BY SIZE
+               NUMERO2 DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO LINEA-TAPE.
+           PERFORM 99-REGISTRA-TAPE.
            PERFORM INICIO.
 
            DIVIDIR.
-           DISPLAY "Introduce el primer numero"
-           ACCEPT NUMERO1.
-           DISPLAY "Introduce el segundo numero".
-           ACCEPT NUMERO2.
-           DIVIDE NUMERO1 BY NUMERO2 GIVING RESULTADO.
-           DISPLAY numero1 " entre " numero2 " es " resultado.
+           PERFORM PIDE-NUMERO1.
+           PERFORM PIDE-NUMERO2.
+           IF NUMERO2 = ZERO
+               DISPLAY "No se puede dividir entre cero."
+           ELSE
+               DIVIDE NUMERO1 BY NUMERO2 GIVING RESULTADO-NUM
+               MOVE RESULTADO-NUM TO RESULTADO
+               DISPLAY numero1 " entre " numero2 " es " resultado
+               STRING NUMERO1 DELIMITED BY SIZE
+                   " / " DELIMITED BY SIZE
+                   NUMERO2 DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   RESULTADO DELIMITED BY SIZE
+                   INTO LINEA-TAPE
+               PERFORM 99-REGISTRA-TAPE
+           END-IF.
+           PERFORM INICIO.
+
+           PORCENTAJE.
+           PERFORM PIDE-NUMERO1.
+           PERFORM PIDE-NUMERO2.
+           COMPUTE RESULTADO-NUM = NUMERO1 * NUMERO2 / 100.
+           MOVE RESULTADO-NUM TO RESULTADO.
+           DISPLAY "El " numero2 "% de " numero1 " es " resultado.
+           STRING NUMERO2 DELIMITED BY SIZE
+               "% DE " DELIMITED BY SIZE
+               NUMERO1 DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO LINEA-TAPE.
+           PERFORM 99-REGISTRA-TAPE.
+           PERFORM INICIO.
+
+           POTENCIA.
+           PERFORM PIDE-NUMERO1.
+           PERFORM PIDE-NUMERO2.
+           COMPUTE RESULTADO-NUM = NUMERO1 ** NUMERO2.
+           MOVE RESULTADO-NUM TO RESULTADO.
+           DISPLAY numero1 " elevado a " numero2 " es " resultado.
+           STRING NUMERO1 DELIMITED BY SIZE
+               " ^ " DELIMITED BY SIZE
+               NUMERO2 DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               RESULTADO DELIMITED BY SIZE
+               INTO LINEA-TAPE.
+           PERFORM 99-REGISTRA-TAPE.
+           PERFORM INICIO.
+
+           MEMORIA-MAS.
+           ADD RESULTADO-NUM TO MEMORIA.
+           DISPLAY "Memoria: " MEMORIA.
+           PERFORM INICIO.
+
+           MEMORIA-RECUPERA.
+           DISPLAY "Recuperar memoria como primer(1) o segundo(2)".
+           ACCEPT RESP-MEMORIA.
+           IF RESP-MEMORIA = 2
+               MOVE MEMORIA TO NUMERO2
+               MOVE "S" TO NUM2-PRECARGADO
+           ELSE
+               MOVE MEMORIA TO NUMERO1
+               MOVE "S" TO NUM1-PRECARGADO
+           END-IF.
+           DISPLAY "Memoria recuperada: " MEMORIA.
+           PERFORM MENU-CALCULADORA.
+
+           MEMORIA-BORRA.
+           MOVE ZEROS TO MEMORIA.
+           DISPLAY "Memoria borrada.".
            PERFORM INICIO.
 
            OPCION-INVALIDA.
            DISPLAY "Opcion invalida. ".
            PERFORM INICIO.
 
+           99-REGISTRA-TAPE.
+           IF TOTAL-TAPE < 100
+               ADD 1 TO TOTAL-TAPE
+               MOVE LINEA-TAPE TO TAPE-LINEA (TOTAL-TAPE)
+           ELSE
+               IF TAPE-LLENA-AVISADA = "N"
+                   DISPLAY "Ticket lleno (100 operaciones). Las "
+                       "siguientes no se registraran en el ticket."
+                   MOVE "S" TO TAPE-LLENA-AVISADA
+               END-IF
+           END-IF.
+
+           98-IMPRIME-TAPE.
+           DISPLAY " ".
+           DISPLAY "===== TICKET DE OPERACIONES DE LA SESION =====".
+           IF TOTAL-TAPE = 0
+               DISPLAY "No se realizo ninguna operacion."
+           ELSE
+               PERFORM 981-IMPRIME-LINEA-TAPE
+                   VARYING IDX-TAPE FROM 1 BY 1
+                   UNTIL IDX-TAPE > TOTAL-TAPE
+           END-IF.
+
+           981-IMPRIME-LINEA-TAPE.
+           DISPLAY TAPE-LINEA (IDX-TAPE).
+
            ACABA-PROGRAMA.
+           PERFORM 98-IMPRIME-TAPE.
            STOP RUN.
 
 
