@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: IMPRIME EL LISTADO PAGINADO DE EMPLEADOS-ARCHIVO (el
+      *          archivo indexado que crea 17_BBDD_crea_un_archivo.cbl).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT OPTIONAL EMPLEADOS-ARCHIVO
+                 ASSIGN TO "EMPLEADOSDAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE SEQUENTIAL
+                 RECORD KEY IS EMPLEADOS-ID
+                 STATUS ESTADO-FILE.
+
+      * solo lee, por eso abrimos en modo secuencial: recorre el
+      * archivo en orden de EMPLEADOS-ID de principio a fin.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EMPLEADOS-ARCHIVO.
+           COPY EMPLEADO.
+      * EMPLEADOS-REGISTRO viene del copybook EMPLEADO.cpy, que es el
+      * layout comun con los demas programas que usan este archivo.
+
+       WORKING-STORAGE SECTION.
+       01  ESTADO-FILE           PIC XX.
+       01  FIN-ARCHIVO           PIC A VALUE "N".
+
+       01  MAX-LINEAS-PAGINA     PIC 9(2) VALUE 20.
+       01  LINEAS-PAGINA         PIC 9(2) VALUE ZEROS.
+       01  NUM-PAGINA            PIC 9(4) VALUE ZEROS.
+       01  TOTAL-EMPLEADOS       PIC 9(6) VALUE ZEROS.
+
+       01  CABECERA-1.
+           02  FILLER         PIC X(25) VALUE "LISTADO DE EMPLEADOS -".
+           02  FILLER         PIC X(8)  VALUE " PAGINA ".
+           02  CAB-PAGINA     PIC ZZZ9.
+       01  CABECERA-2.
+           02  FILLER         PIC X(36) VALUE "NOMBRE".
+           02  FILLER         PIC X(36) VALUE "APELLIDO PATERNO".
+           02  FILLER         PIC X(36) VALUE "APELLIDO MATERNO".
+           02  FILLER         PIC X(10) VALUE "TELEFONO".
+           02  FILLER         PIC X(35) VALUE "DIRECCION".
+       01  LINEA-SEPARADORA   PIC X(72) VALUE ALL "-".
+
+      ***************************************************
+       PROCEDURE DIVISION.
+
+       1-EMPIEZA-PROGRAMA.
+       PERFORM 2-ABRE-ARCHIVO.
+       PERFORM 4-LEE-REGISTRO.
+       PERFORM 5-PROCESA-REGISTROS UNTIL FIN-ARCHIVO = "S".
+       PERFORM 6-IMPRIME-TOTAL.
+       PERFORM 7-CIERRA-ARCHIVO.
+       STOP RUN.
+
+       2-ABRE-ARCHIVO.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       IF ESTADO-FILE = "05" OR ESTADO-FILE > "09"
+           DISPLAY "No se pudo abrir el archivo, estado " ESTADO-FILE
+           STOP RUN.
+
+       3-IMPRIME-CABECERA.
+       ADD 1 TO NUM-PAGINA.
+       MOVE NUM-PAGINA TO CAB-PAGINA.
+       DISPLAY " ".
+       DISPLAY CABECERA-1.
+       DISPLAY CABECERA-2.
+       DISPLAY LINEA-SEPARADORA.
+       MOVE ZEROS TO LINEAS-PAGINA.
+
+       4-LEE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "S" TO FIN-ARCHIVO.
+
+       5-PROCESA-REGISTROS.
+       IF LINEAS-PAGINA = 0 PERFORM 3-IMPRIME-CABECERA.
+       PERFORM 51-IMPRIME-LINEA.
+       ADD 1 TO LINEAS-PAGINA.
+       ADD 1 TO TOTAL-EMPLEADOS.
+       IF LINEAS-PAGINA >= MAX-LINEAS-PAGINA
+           PERFORM 52-IMPRIME-PIE-PAGINA.
+       PERFORM 4-LEE-REGISTRO.
+
+       51-IMPRIME-LINEA.
+       DISPLAY EMPLEADOS-NOMBRE " " EMPLEADOS-APELLIDO-PATERNO " "
+           EMPLEADOS-APELLIDO-MATERNO " " EMPLEADOS-TELEFONO " "
+           EMPLEADOS-DIRECCION.
+
+       52-IMPRIME-PIE-PAGINA.
+       DISPLAY "Empleados en esta pagina: " LINEAS-PAGINA.
+       MOVE ZEROS TO LINEAS-PAGINA.
+
+       6-IMPRIME-TOTAL.
+       IF LINEAS-PAGINA > 0 PERFORM 52-IMPRIME-PIE-PAGINA.
+       DISPLAY " ".
+       DISPLAY "TOTAL GENERAL DE EMPLEADOS: " TOTAL-EMPLEADOS.
+
+       7-CIERRA-ARCHIVO.
+       CLOSE EMPLEADOS-ARCHIVO.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
