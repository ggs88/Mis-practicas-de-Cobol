@@ -21,14 +21,39 @@
            INPUT-OUTPUT SECTION.
              FILE-CONTROL.
                  SELECT OPTIONAL EMPLEADOS-ARCHIVO
-                 ASSIGN TO "C:\Users\Pc\OpenCobolIDE\empleados.dat"
+                 ASSIGN TO "EMPLEADOSDAT"
                  ORGANIZATION INDEXED
                  ACCESS MODE DYNAMIC
                  RECORD KEY IS EMPLEADOS-ID
-      *          ALTERNATE KEY EMPLEADOS-ID, EMPLEADOS-TELEFONO WITH DUPLICATES
+                 ALTERNATE KEY IS EMPLEADOS-TELEFONO WITH DUPLICATES
+                 ALTERNATE KEY IS EMPLEADOS-APELLIDO-PATERNO
+                     WITH DUPLICATES
                  STATUS ESTADO-FILE.
 
+                 SELECT OPTIONAL AUDITORIA-ARCHIVO
+                 ASSIGN TO "AUDITORIATXT"
+                 ORGANIZATION SEQUENTIAL
+                 STATUS ESTADO-AUDITORIA.
+
+                 SELECT OPTIONAL CHECKPOINT-ARCHIVO
+                 ASSIGN TO "CHECKPOINTDAT"
+                 ORGANIZATION SEQUENTIAL
+                 STATUS ESTADO-CHECKPOINT.
+
+      * AUDITORIA-ARCHIVO lleva un registro por cada alta, modificacion
+      * o baja en EMPLEADOS-ARCHIVO: quien, cuando y los datos de antes
+      * y despues del cambio.
+
+      * CHECKPOINT-ARCHIVO guarda un unico registro con el ultimo ID
+      * dado de alta y el total de altas de la tanda en curso, para
+      * poder reanudar una carga masiva si el programa se interrumpe
+      * a medio lote en vez de volver a teclear desde el principio.
+
       * usamos "optional" para que cree el archivo si no existe.
+      * ASSIGN TO "EMPLEADOSDAT": si existe una variable de entorno
+      * EMPLEADOSDAT, su valor es la ruta real del archivo; si no
+      * existe, se usa "EMPLEADOSDAT" tal cual en el directorio actual.
+      * Asi operacion puede apuntar a otra copia sin recompilar.
       * ORGANIZATION puede ser:
       *     - sequential:  los registros se introducen en orden de entrada
 
@@ -52,17 +77,24 @@
        FILE SECTION.
       * nuestro archivo se llama "EMPLEADOS-ARCHIVO" y contiene estos campos;
            FD EMPLEADOS-ARCHIVO.
-             01 EMPLEADOS-REGISTRO.
-               02 EMPLEADOS-ID                   PIC 9(6).
-               02 EMPLEADOS-NOMBRE               PIC A(35).
-               02 EMPLEADOS-APELLIDOS.
-                   03 EMPLEADOS-APELLIDO-PATERNO PIC A(35).
-                   03 EMPLEADOS-APELLIDO-MATERNO PIC A(35).
-               02 EMPLEADOS-EDAD                 PIC 9(2).
-               02 EMPLEADOS-TELEFONO             PIC 9(9).
-               02 EMPLEADOS-DIRECCION            PIC X(35).
-      *       66 EMPLEADOS-APELLIDOS-JUNTOS  RENAMES
-      *      EMPLEADOS-APELLIDO-PATERNO TRHU EMPLEADOS-APELLIDO-MATERNO.
+           COPY EMPLEADO.
+      * EMPLEADOS-REGISTRO viene del copybook EMPLEADO.cpy, que es el
+      * layout comun con los demas programas que usan este archivo.
+
+           FD AUDITORIA-ARCHIVO.
+             01 AUDITORIA-REGISTRO.
+               02 AUD-FECHA        PIC 9(8).
+               02 AUD-HORA         PIC 9(6).
+               02 AUD-OPERADOR     PIC X(10).
+               02 AUD-OPERACION    PIC X(8).
+               02 AUD-ID           PIC 9(6).
+               02 AUD-ANTES        PIC X(157).
+               02 AUD-DESPUES      PIC X(157).
+
+           FD CHECKPOINT-ARCHIVO.
+             01 CHECKPOINT-REGISTRO.
+               02 CHK-ULTIMO-ID    PIC 9(6).
+               02 CHK-CONTADOR     PIC 9(6).
 
 
       * aqui van las variables del archivo logico:
@@ -78,26 +110,117 @@
        01  RESPUESTA PIC A.
 
        01  ESTADO-FILE  PIC XX.
+       01  ESTADO-AUDITORIA PIC XX.
+       01  ESTADO-CHECKPOINT PIC XX.
+       01  ESTADO-APERTURA-CHECKPOINT PIC XX.
+       01  OPERADOR-ID  PIC X(10) VALUE SPACES.
+       01  CONTADOR-ALTAS-RUN PIC 9(6) VALUE ZERO.
+       01  PRIMERO-ID-ALTA    PIC 9(6) VALUE ZERO.
+       01  ULTIMO-ID-ALTA     PIC 9(6) VALUE ZERO.
+       01  FECHA-RESUMEN      PIC 9(8).
+       01  HORA-RESUMEN       PIC 9(6).
+
+       01  OPCION-MENU      PIC 9 VALUE ZERO.
+       01  ID-BUSQUEDA      PIC 9(6).
+       01  CONFIRMA-BORRADO PIC A.
+       01  TELEFONO-BUSQUEDA PIC 9(9).
+       01  FIN-TELEFONOS     PIC A.
+       01  EDAD-VALIDA       PIC A.
+       01  TELEFONO-VALIDO   PIC A.
+       01  ID-GUARDADO       PIC A.
+       01  APELLIDO-BUSQUEDA PIC A(35).
+       01  LONGITUD-BUSQUEDA PIC 9(2) VALUE ZERO.
+       01  FIN-APELLIDOS     PIC A.
 
 **************************************************************************************************************
        PROCEDURE DIVISION.
       * MAIN-LOGIC SECTION.
 
        1-EMPIEZA-PROGRAMA.
+       DISPLAY "Identificador de operador: ".
+       ACCEPT OPERADOR-ID.
        PERFORM 2-ABRE-ARCHIVO.
-       MOVE "S" TO SI-NO.
-       PERFORM 4-AGREGA-REGISTROS UNTIL SI-NO = "N".
+       PERFORM 9000-MENU-PRINCIPAL UNTIL OPCION-MENU = 9.
        PERFORM 3-CIERRA-ARCHIVO.
+       PERFORM 98-RESUMEN-SESION.
        PROGRAM-DONE.
        STOP RUN.
 
        2-ABRE-ARCHIVO.
-       OPEN EXTEND EMPLEADOS-ARCHIVO.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF ESTADO-FILE = "35"
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO.
+       OPEN EXTEND AUDITORIA-ARCHIVO.
 
        3-CIERRA-ARCHIVO.
        CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+
+       9000-MENU-PRINCIPAL.
+       DISPLAY " ".
+       DISPLAY "1. Alta de empleado".
+       DISPLAY "2. Consulta por ID".
+       DISPLAY "3. Modificar empleado".
+       DISPLAY "4. Baja de empleado".
+       DISPLAY "5. Consulta por telefono".
+       DISPLAY "6. Consulta por apellido paterno (busqueda parcial)".
+       DISPLAY "9. Salir".
+       DISPLAY "Elige una opcion: ".
+       ACCEPT OPCION-MENU.
+       IF OPCION-MENU = 1 PERFORM 4-AGREGA-REGISTROS.
+       IF OPCION-MENU = 2 PERFORM 10-CONSULTA-ID.
+       IF OPCION-MENU = 3 PERFORM 11-MODIFICA-REGISTRO.
+       IF OPCION-MENU = 4 PERFORM 12-BORRA-REGISTRO.
+       IF OPCION-MENU = 5 PERFORM 13-CONSULTA-TELEFONO.
+       IF OPCION-MENU = 6 PERFORM 14-CONSULTA-APELLIDO.
 
        4-AGREGA-REGISTROS.
+       PERFORM 40-LEE-CHECKPOINT.
+       MOVE "S" TO SI-NO.
+       PERFORM 41-ALTA-UNO UNTIL SI-NO = "N".
+       PERFORM 42-LIMPIA-CHECKPOINT.
+
+       40-LEE-CHECKPOINT.
+       OPEN INPUT CHECKPOINT-ARCHIVO.
+       MOVE ESTADO-CHECKPOINT TO ESTADO-APERTURA-CHECKPOINT.
+      * CONTADOR-ALTAS-RUN = ZERO solo es cierto la primera vez que se
+      * entra a esta rutina en la ejecucion (o tras una caida a medio
+      * lote); en reentradas posteriores a la opcion 1 del menu ya hay
+      * totales de la sesion acumulados y no se deben pisar con el
+      * checkpoint en disco, que 42-LIMPIA-CHECKPOINT deja en cero al
+      * terminar cada lote.
+       IF ESTADO-CHECKPOINT = "00" AND CONTADOR-ALTAS-RUN = ZERO
+           READ CHECKPOINT-ARCHIVO
+               AT END CONTINUE
+               NOT AT END
+                   MOVE CHK-CONTADOR TO CONTADOR-ALTAS-RUN
+                   MOVE CHK-ULTIMO-ID TO ULTIMO-ID-ALTA
+                   DISPLAY "Checkpoint encontrado: " CONTADOR-ALTAS-RUN
+                       " altas previas, ultimo ID " ULTIMO-ID-ALTA
+           END-READ
+       END-IF.
+      * el archivo es OPTIONAL: una instalacion nueva abre con
+      * estado "05" (no existe) en vez de "00", pero igual queda
+      * abierto y hay que cerrarlo para que la siguiente escritura
+      * del checkpoint no choque con un OPEN OUTPUT sobre archivo
+      * ya abierto.
+       IF ESTADO-APERTURA-CHECKPOINT < "90"
+           CLOSE CHECKPOINT-ARCHIVO
+       END-IF.
+
+       42-LIMPIA-CHECKPOINT.
+      * solo se reinicia el checkpoint en disco; CONTADOR-ALTAS-RUN y
+      * ULTIMO-ID-ALTA deben seguir acumulando hasta que 98-RESUMEN-
+      * SESION los lea al salir del programa.
+       MOVE ZERO TO CHK-ULTIMO-ID.
+       MOVE ZERO TO CHK-CONTADOR.
+       OPEN OUTPUT CHECKPOINT-ARCHIVO.
+       WRITE CHECKPOINT-REGISTRO.
+       CLOSE CHECKPOINT-ARCHIVO.
+
+       41-ALTA-UNO.
        MOVE "N" to RESPUESTA.
        PERFORM 5-MUESTRA-CAMPOS UNTIL RESPUESTA= "S".
        PERFORM 7-GUARDA-REGISTRO.
@@ -113,11 +236,9 @@
            DISPLAY APELLIDOS.
            ACCEPT EMPLEADOS-APELLIDOS.
 
-           DISPLAY EDAD.
-           ACCEPT EMPLEADOS-EDAD.
+           PERFORM 52-PIDE-EDAD.
 
-           DISPLAY TELEFONO.
-           ACCEPT EMPLEADOS-TELEFONO.
+           PERFORM 53-PIDE-TELEFONO.
 
            DISPLAY DIRECCION.
            ACCEPT EMPLEADOS-DIRECCION.
@@ -129,10 +250,80 @@
            MOVE "S" TO RESPUESTA.
            IF  EMPLEADOS-NOMBRE = SPACE THEN MOVE "N" TO RESPUESTA.
 
+       52-PIDE-EDAD.
+       MOVE "N" TO EDAD-VALIDA.
+       PERFORM 521-ACEPTA-EDAD UNTIL EDAD-VALIDA = "S".
+
+       521-ACEPTA-EDAD.
+       DISPLAY EDAD.
+       ACCEPT EMPLEADOS-EDAD.
+       IF EMPLEADOS-EDAD >= 16 AND EMPLEADOS-EDAD <= 99
+           MOVE "S" TO EDAD-VALIDA
+       ELSE
+           DISPLAY "Edad fuera de rango (16-99), intentalo de nuevo."
+           MOVE "N" TO EDAD-VALIDA
+       END-IF.
+
+       53-PIDE-TELEFONO.
+       MOVE "N" TO TELEFONO-VALIDO.
+       PERFORM 531-ACEPTA-TELEFONO UNTIL TELEFONO-VALIDO = "S".
+
+       531-ACEPTA-TELEFONO.
+       DISPLAY TELEFONO.
+       ACCEPT EMPLEADOS-TELEFONO.
+       IF EMPLEADOS-TELEFONO > ZERO
+           MOVE "S" TO TELEFONO-VALIDO
+       ELSE
+           DISPLAY "El telefono no puede ser cero, intentalo de nuevo."
+           MOVE "N" TO TELEFONO-VALIDO
+       END-IF.
+
        7-GUARDA-REGISTRO.
+       MOVE "N" TO ID-GUARDADO.
+       PERFORM 71-INTENTA-GUARDAR UNTIL ID-GUARDADO = "S".
+       IF ESTADO-FILE > "09" AND ESTADO-FILE NOT = "22"
+           DISPLAY "Error de E/S al guardar, estado " ESTADO-FILE
+           PERFORM 3-CIERRA-ARCHIVO
+           STOP RUN.
+
+       71-INTENTA-GUARDAR.
        WRITE EMPLEADOS-REGISTRO
-       IF ESTADO-FILE = "99" GO TO 7-GUARDA-REGISTRO.
-       IF ESTADO-FILE > "07" DISPLAY "Error".
+           INVALID KEY
+               DISPLAY "El ID " EMPLEADOS-ID " ya existe."
+               DISPLAY IDENTIFICADOR
+               ACCEPT EMPLEADOS-ID
+               MOVE "N" TO ID-GUARDADO
+           NOT INVALID KEY
+               MOVE SPACES TO AUD-ANTES
+               MOVE EMPLEADOS-REGISTRO TO AUD-DESPUES
+               MOVE EMPLEADOS-ID TO AUD-ID
+               MOVE "ALTA" TO AUD-OPERACION
+               PERFORM 99-REGISTRA-AUDITORIA
+               IF CONTADOR-ALTAS-RUN = ZERO
+                   MOVE EMPLEADOS-ID TO PRIMERO-ID-ALTA
+               END-IF
+               ADD 1 TO CONTADOR-ALTAS-RUN
+               MOVE EMPLEADOS-ID TO ULTIMO-ID-ALTA
+               PERFORM 72-ESCRIBE-CHECKPOINT
+               MOVE "S" TO ID-GUARDADO
+       END-WRITE.
+
+       72-ESCRIBE-CHECKPOINT.
+       MOVE ULTIMO-ID-ALTA TO CHK-ULTIMO-ID.
+       MOVE CONTADOR-ALTAS-RUN TO CHK-CONTADOR.
+       OPEN OUTPUT CHECKPOINT-ARCHIVO.
+       WRITE CHECKPOINT-REGISTRO.
+       CLOSE CHECKPOINT-ARCHIVO.
+
+       99-REGISTRA-AUDITORIA.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE OPERADOR-ID TO AUD-OPERADOR.
+       WRITE AUDITORIA-REGISTRO.
+       IF ESTADO-AUDITORIA NOT = "00"
+           DISPLAY "Error al escribir la auditoria, estado "
+               ESTADO-AUDITORIA
+       END-IF.
 
 
        8-REINICIA.
@@ -143,5 +334,150 @@
        IF SI-NO NOT = "S"
        MOVE "N" TO SI-NO.
 
+       10-CONSULTA-ID.
+       DISPLAY IDENTIFICADOR.
+       ACCEPT ID-BUSQUEDA.
+       MOVE ID-BUSQUEDA TO EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY DISPLAY "No existe ningun empleado con ese ID."
+           NOT INVALID KEY PERFORM 101-MUESTRA-REGISTRO.
+
+       101-MUESTRA-REGISTRO.
+       DISPLAY "ID: " EMPLEADOS-ID.
+       DISPLAY "Nombre: " EMPLEADOS-NOMBRE.
+       DISPLAY "Apellido paterno: " EMPLEADOS-APELLIDO-PATERNO.
+       DISPLAY "Apellido materno: " EMPLEADOS-APELLIDO-MATERNO.
+       DISPLAY "Edad: " EMPLEADOS-EDAD.
+       DISPLAY "Telefono: " EMPLEADOS-TELEFONO.
+       DISPLAY "Direccion: " EMPLEADOS-DIRECCION.
+
+       11-MODIFICA-REGISTRO.
+       DISPLAY IDENTIFICADOR.
+       ACCEPT ID-BUSQUEDA.
+       MOVE ID-BUSQUEDA TO EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY DISPLAY "No existe ningun empleado con ese ID."
+           NOT INVALID KEY PERFORM 111-CAPTURA-CAMBIOS.
+
+       111-CAPTURA-CAMBIOS.
+       PERFORM 101-MUESTRA-REGISTRO.
+       MOVE EMPLEADOS-REGISTRO TO AUD-ANTES.
+       DISPLAY NOMBRE.
+       ACCEPT EMPLEADOS-NOMBRE.
+       DISPLAY APELLIDOS.
+       ACCEPT EMPLEADOS-APELLIDOS.
+       PERFORM 52-PIDE-EDAD.
+       PERFORM 53-PIDE-TELEFONO.
+       DISPLAY DIRECCION.
+       ACCEPT EMPLEADOS-DIRECCION.
+       REWRITE EMPLEADOS-REGISTRO.
+       IF ESTADO-FILE > "09"
+           DISPLAY "Error al modificar, estado " ESTADO-FILE
+       ELSE
+           DISPLAY "Registro modificado."
+           MOVE EMPLEADOS-REGISTRO TO AUD-DESPUES
+           MOVE EMPLEADOS-ID TO AUD-ID
+           MOVE "MODIFICA" TO AUD-OPERACION
+           PERFORM 99-REGISTRA-AUDITORIA
+       END-IF.
+
+       12-BORRA-REGISTRO.
+       DISPLAY IDENTIFICADOR.
+       ACCEPT ID-BUSQUEDA.
+       MOVE ID-BUSQUEDA TO EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY DISPLAY "No existe ningun empleado con ese ID."
+           NOT INVALID KEY PERFORM 121-CONFIRMA-Y-BORRA.
+
+       121-CONFIRMA-Y-BORRA.
+       PERFORM 101-MUESTRA-REGISTRO.
+       DISPLAY "¿Confirma que desea borrar este registro? S/N".
+       ACCEPT CONFIRMA-BORRADO.
+       IF CONFIRMA-BORRADO = "S" OR CONFIRMA-BORRADO = "s"
+           MOVE EMPLEADOS-REGISTRO TO AUD-ANTES
+           MOVE EMPLEADOS-ID TO AUD-ID
+           DELETE EMPLEADOS-ARCHIVO RECORD
+           IF ESTADO-FILE > "09"
+               DISPLAY "Error al borrar, estado " ESTADO-FILE
+           ELSE
+               DISPLAY "Registro borrado."
+               MOVE SPACES TO AUD-DESPUES
+               MOVE "BAJA" TO AUD-OPERACION
+               PERFORM 99-REGISTRA-AUDITORIA
+           END-IF
+       ELSE
+           DISPLAY "Borrado cancelado."
+       END-IF.
+
+       13-CONSULTA-TELEFONO.
+       DISPLAY TELEFONO.
+       ACCEPT TELEFONO-BUSQUEDA.
+       MOVE TELEFONO-BUSQUEDA TO EMPLEADOS-TELEFONO.
+       START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-TELEFONO
+           INVALID KEY
+               DISPLAY "No existe ningun empleado con ese telefono."
+           NOT INVALID KEY
+               PERFORM 131-LISTA-TELEFONOS.
+
+       131-LISTA-TELEFONOS.
+       MOVE "N" TO FIN-TELEFONOS.
+       PERFORM 132-LEE-Y-MUESTRA UNTIL FIN-TELEFONOS = "S".
+
+       132-LEE-Y-MUESTRA.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "S" TO FIN-TELEFONOS.
+       IF FIN-TELEFONOS = "N"
+           IF EMPLEADOS-TELEFONO = TELEFONO-BUSQUEDA
+               PERFORM 101-MUESTRA-REGISTRO
+           ELSE
+               MOVE "S" TO FIN-TELEFONOS
+           END-IF
+       END-IF.
+
+       14-CONSULTA-APELLIDO.
+       DISPLAY "Introduce el apellido paterno (o parte de el): ".
+       ACCEPT APELLIDO-BUSQUEDA.
+       MOVE ZERO TO LONGITUD-BUSQUEDA.
+       INSPECT APELLIDO-BUSQUEDA
+           TALLYING LONGITUD-BUSQUEDA
+           FOR CHARACTERS BEFORE INITIAL " ".
+       IF LONGITUD-BUSQUEDA = ZERO
+           MOVE 35 TO LONGITUD-BUSQUEDA.
+       MOVE APELLIDO-BUSQUEDA TO EMPLEADOS-APELLIDO-PATERNO.
+       START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN
+               EMPLEADOS-APELLIDO-PATERNO
+           INVALID KEY
+               DISPLAY "No existe ningun empleado con ese apellido."
+           NOT INVALID KEY
+               PERFORM 141-LISTA-APELLIDOS.
+
+       141-LISTA-APELLIDOS.
+       MOVE "N" TO FIN-APELLIDOS.
+       PERFORM 142-LEE-Y-MUESTRA UNTIL FIN-APELLIDOS = "S".
+
+       142-LEE-Y-MUESTRA.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "S" TO FIN-APELLIDOS.
+       IF FIN-APELLIDOS = "N"
+           IF EMPLEADOS-APELLIDO-PATERNO (1:LONGITUD-BUSQUEDA) =
+                   APELLIDO-BUSQUEDA (1:LONGITUD-BUSQUEDA)
+               PERFORM 101-MUESTRA-REGISTRO
+           ELSE
+               MOVE "S" TO FIN-APELLIDOS
+           END-IF
+       END-IF.
+
+       98-RESUMEN-SESION.
+       ACCEPT FECHA-RESUMEN FROM DATE.
+       ACCEPT HORA-RESUMEN FROM TIME.
+       DISPLAY " ".
+       DISPLAY "===== RESUMEN DE LA SESION =====".
+       DISPLAY "Operador: " OPERADOR-ID.
+       DISPLAY "Fecha: " FECHA-RESUMEN "  Hora: " HORA-RESUMEN.
+       DISPLAY "Altas realizadas en esta sesion: " CONTADOR-ALTAS-RUN.
+       IF CONTADOR-ALTAS-RUN > ZERO
+           DISPLAY "Primer ID dado de alta: " PRIMERO-ID-ALTA
+           DISPLAY "Ultimo ID dado de alta: " ULTIMO-ID-ALTA
+       END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
