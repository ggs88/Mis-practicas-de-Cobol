@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Layout comun del registro de empleados, compartido por
+      *          17_BBDD_crea_un_archivo.cbl y los programas que leen o
+      *          escriben EMPLEADOS-ARCHIVO.
+      ******************************************************************
+           01 EMPLEADOS-REGISTRO.
+             02 EMPLEADOS-ID                   PIC 9(6).
+             02 EMPLEADOS-NOMBRE               PIC A(35).
+             02 EMPLEADOS-APELLIDOS.
+                 03 EMPLEADOS-APELLIDO-PATERNO PIC A(35).
+                 03 EMPLEADOS-APELLIDO-MATERNO PIC A(35).
+             02 EMPLEADOS-EDAD                 PIC 9(2).
+             02 EMPLEADOS-TELEFONO             PIC 9(9).
+             02 EMPLEADOS-DIRECCION            PIC X(35).
+             66 EMPLEADOS-APELLIDOS-JUNTOS  RENAMES
+                 EMPLEADOS-APELLIDO-PATERNO THRU
+                 EMPLEADOS-APELLIDO-MATERNO.
