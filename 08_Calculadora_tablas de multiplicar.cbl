@@ -7,8 +7,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
       * Este programa mostrará las tablas de multiplicar de un numero.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT OPTIONAL NUMEROS-ARCHIVO ASSIGN TO
+                                 "NUMEROSTXT"
+                 ORGANIZATION SEQUENTIAL
+                 STATUS ESTADO-NUMEROS.
+      *    lote de numeros para el modo batch: un numero de 2 cifras
+      *    por linea, una tabla por numero, todo en una sola pasada.
+
        DATA DIVISION.
        FILE SECTION.
+           FD NUMEROS-ARCHIVO.
+             01 NUMEROS-REGISTRO PIC 9(2).
+
        WORKING-STORAGE SECTION.
       *aqui pondremos las variables, tenemos 4:
        01 NUMERO PIC 9(2).
@@ -16,19 +29,56 @@
        01 RESULTADO PIC 9(2).
        01 SALIDA PIC X(5).
 
+       01 ESTADO-NUMEROS PIC XX.
+       01 FIN-NUMEROS PIC A VALUE "N".
+
 
        PROCEDURE DIVISION.
       *primera rutina se llamara "inicio"
        INICIO.
            DISPLAY "Para entrar a la calculadora pulsa 'E'".
+           DISPLAY "Para procesar un lote de numeros pulsa 'B'".
            DISPLAY "Para salir pulsa 'S'".
            ACCEPT SALIDA.
-           IF SALIDA = "S" or "s" GO TO FINALIZAR
-               ELSE
-                    PERFORM INTRODUCE-NUMERO.
-                    PERFORM CALCULOS UNTIL MULTIPLICADOR >10.
+           IF SALIDA = "S" or "s" GO TO FINALIZAR.
+           IF SALIDA = "B" or "b" GO TO LOTE-TABLAS.
+           PERFORM INTRODUCE-NUMERO.
+           PERFORM CALCULOS UNTIL MULTIPLICADOR >10.
       *con perform se ejecutará una detras de la otra (en este mismo orden)
 
+      *modo lote: lee NUMEROS-ARCHIVO y saca la tabla de cada numero
+      *sin pararse a preguntar, para imprimir de una vez toda la tanda.
+       LOTE-TABLAS.
+           OPEN INPUT NUMEROS-ARCHIVO.
+           IF ESTADO-NUMEROS = "05" OR ESTADO-NUMEROS > "09"
+               DISPLAY "No se encontro el archivo de numeros."
+           ELSE
+               MOVE "N" TO FIN-NUMEROS
+               PERFORM LEE-NUMERO
+               PERFORM PROCESA-LOTE UNTIL FIN-NUMEROS = "S"
+               CLOSE NUMEROS-ARCHIVO
+           END-IF.
+           GO TO INICIO.
+
+       LEE-NUMERO.
+           READ NUMEROS-ARCHIVO
+               AT END MOVE "S" TO FIN-NUMEROS.
+
+       PROCESA-LOTE.
+           MOVE NUMEROS-REGISTRO TO NUMERO.
+           MOVE ZERO TO MULTIPLICADOR.
+           PERFORM IMPRIME-TABLA.
+           DISPLAY " ".
+           PERFORM LEE-NUMERO.
+
+      *igual que CALCULOS pero sin el GO TO INICIO final, para no
+      *abandonar el lote a mitad de la tanda.
+       IMPRIME-TABLA.
+           ADD 1 TO MULTIPLICADOR.
+           COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
+           DISPLAY NUMERO "  x " MULTIPLICADOR "  =  " RESULTADO.
+           IF MULTIPLICADOR < 10 PERFORM IMPRIME-TABLA.
+
       *segunda rutina se llama finalizar
        FINALIZAR.
            STOP RUN.
