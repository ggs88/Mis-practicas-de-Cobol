@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: EXPORTA EMPLEADOS-ARCHIVO (el indexado de
+      *          17_BBDD_crea_un_archivo.cbl) A UN FICHERO DE TEXTO
+      *          DELIMITADO POR COMAS, PARA QUE NOMINAS LO IMPORTE EN
+      *          UNA HOJA DE CALCULO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT OPTIONAL EMPLEADOS-ARCHIVO
+                 ASSIGN TO "EMPLEADOSDAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE SEQUENTIAL
+                 RECORD KEY IS EMPLEADOS-ID
+                 STATUS ESTADO-FILE.
+
+                 SELECT OPTIONAL CSV-ARCHIVO
+                 ASSIGN TO "EMPLEADOSCSV"
+                 ORGANIZATION LINE SEQUENTIAL
+                 STATUS ESTADO-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EMPLEADOS-ARCHIVO.
+           COPY EMPLEADO.
+      * EMPLEADOS-REGISTRO viene del copybook EMPLEADO.cpy, que es el
+      * layout comun con los demas programas que usan este archivo.
+
+           FD CSV-ARCHIVO.
+             01 LINEA-CSV PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  ESTADO-FILE           PIC XX.
+       01  ESTADO-CSV            PIC XX.
+       01  FIN-ARCHIVO           PIC A VALUE "N".
+       01  TOTAL-EXPORTADOS      PIC 9(6) VALUE ZEROS.
+
+      ***************************************************
+       PROCEDURE DIVISION.
+
+       1-EMPIEZA-PROGRAMA.
+       PERFORM 2-ABRE-ARCHIVOS.
+       PERFORM 4-LEE-REGISTRO.
+       PERFORM 5-PROCESA-REGISTROS UNTIL FIN-ARCHIVO = "S".
+       PERFORM 7-CIERRA-ARCHIVOS.
+       DISPLAY "Registros exportados: " TOTAL-EXPORTADOS.
+       STOP RUN.
+
+       2-ABRE-ARCHIVOS.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       IF ESTADO-FILE = "05" OR ESTADO-FILE > "09"
+           DISPLAY "No se pudo abrir el archivo, estado " ESTADO-FILE
+           STOP RUN.
+       OPEN OUTPUT CSV-ARCHIVO.
+       STRING
+           "ID,NOMBRE,AP_PATERNO,AP_MATERNO,EDAD,TELEFONO,DIRECCION"
+           DELIMITED BY SIZE
+           INTO LINEA-CSV.
+       WRITE LINEA-CSV.
+
+       4-LEE-REGISTRO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END MOVE "S" TO FIN-ARCHIVO.
+
+       5-PROCESA-REGISTROS.
+       PERFORM 51-ESCRIBE-LINEA-CSV.
+       ADD 1 TO TOTAL-EXPORTADOS.
+       PERFORM 4-LEE-REGISTRO.
+
+       51-ESCRIBE-LINEA-CSV.
+      * DELIMITED BY SIZE en los campos de texto: con SPACE se corta
+      * en el primer espacio interno (nombres y direcciones con varias
+      * palabras quedaban truncados a la primera).
+       STRING
+           EMPLEADOS-ID DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           EMPLEADOS-NOMBRE DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           EMPLEADOS-APELLIDO-PATERNO DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           EMPLEADOS-APELLIDO-MATERNO DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           EMPLEADOS-EDAD DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           EMPLEADOS-TELEFONO DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           EMPLEADOS-DIRECCION DELIMITED BY SIZE
+           INTO LINEA-CSV.
+       WRITE LINEA-CSV.
+
+       7-CIERRA-ARCHIVOS.
+       CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE CSV-ARCHIVO.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
