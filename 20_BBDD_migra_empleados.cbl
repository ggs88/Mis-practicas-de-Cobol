@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: MIGRACION DE UNA SOLA VEZ: lee el empleados.txt
+      *          secuencial de 18_BBDD_muestra_y_guarda_datos.cbl (ID a
+      *          3 cifras, apellidos en un solo campo) y lo carga en el
+      *          empleados.dat indexado de 17_BBDD_crea_un_archivo.cbl,
+      *          usando el layout comun EMPLEADO.cpy.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT OPTIONAL EMPLEADOS-ORIGEN
+                 ASSIGN TO "EMPLEADOSTXT"
+                 ORGANIZATION IS SEQUENTIAL
+                 STATUS ESTADO-ORIGEN.
+
+                 SELECT OPTIONAL EMPLEADOS-DESTINO
+                 ASSIGN TO "EMPLEADOSDAT"
+                 ORGANIZATION INDEXED
+                 ACCESS MODE DYNAMIC
+                 RECORD KEY IS EMPLEADOS-ID
+                 ALTERNATE KEY IS EMPLEADOS-TELEFONO WITH DUPLICATES
+                 ALTERNATE KEY IS EMPLEADOS-APELLIDO-PATERNO
+                     WITH DUPLICATES
+                 STATUS ESTADO-DESTINO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EMPLEADOS-ORIGEN.
+             01 EMPLEADOS-ORIGEN-REGISTRO.
+               02 EMPLEADOS-ORIGEN-ID         PIC 9(3).
+               02 EMPLEADOS-ORIGEN-NOMBRE     PIC A(10).
+               02 EMPLEADOS-ORIGEN-APELLIDOS  PIC A(20).
+               02 EMPLEADOS-ORIGEN-EDAD       PIC 9(2).
+               02 EMPLEADOS-ORIGEN-TELEFONO   PIC 9(9).
+               02 EMPLEADOS-ORIGEN-DIRECCION  PIC X(35).
+
+           FD EMPLEADOS-DESTINO.
+           COPY EMPLEADO.
+
+       WORKING-STORAGE SECTION.
+       01  ESTADO-ORIGEN         PIC XX.
+       01  ESTADO-DESTINO        PIC XX.
+       01  FIN-ORIGEN            PIC A VALUE "N".
+       01  CONTADOR-MIGRADOS     PIC 9(6) VALUE ZEROS.
+       01  CONTADOR-OMITIDOS     PIC 9(6) VALUE ZEROS.
+
+      ***************************************************
+       PROCEDURE DIVISION.
+
+       1-EMPIEZA-PROGRAMA.
+       PERFORM 2-ABRE-ARCHIVOS.
+       PERFORM 3-LEE-ORIGEN.
+       PERFORM 4-MIGRA-REGISTROS UNTIL FIN-ORIGEN = "S".
+       PERFORM 5-CIERRA-ARCHIVOS.
+       DISPLAY "Registros migrados: " CONTADOR-MIGRADOS.
+       DISPLAY "Registros omitidos (ID duplicado): " CONTADOR-OMITIDOS.
+       STOP RUN.
+
+       2-ABRE-ARCHIVOS.
+       OPEN INPUT EMPLEADOS-ORIGEN.
+       OPEN I-O EMPLEADOS-DESTINO.
+       IF ESTADO-DESTINO = "35"
+           OPEN OUTPUT EMPLEADOS-DESTINO
+           CLOSE EMPLEADOS-DESTINO
+           OPEN I-O EMPLEADOS-DESTINO.
+
+       3-LEE-ORIGEN.
+       READ EMPLEADOS-ORIGEN
+           AT END MOVE "S" TO FIN-ORIGEN.
+
+       4-MIGRA-REGISTROS.
+      * el ID 999 marca el registro de fin de lote que 18_BBDD escribe
+      * al cerrar el archivo; no es un empleado, se ignora.
+       IF EMPLEADOS-ORIGEN-ID = 999
+           PERFORM 3-LEE-ORIGEN
+       ELSE
+           PERFORM 41-CONVIERTE-REGISTRO
+           PERFORM 42-ESCRIBE-DESTINO
+           PERFORM 3-LEE-ORIGEN
+       END-IF.
+
+       41-CONVIERTE-REGISTRO.
+       MOVE EMPLEADOS-ORIGEN-ID         TO EMPLEADOS-ID.
+       MOVE EMPLEADOS-ORIGEN-NOMBRE     TO EMPLEADOS-NOMBRE.
+       MOVE EMPLEADOS-ORIGEN-APELLIDOS  TO EMPLEADOS-APELLIDO-PATERNO.
+       MOVE SPACES                      TO EMPLEADOS-APELLIDO-MATERNO.
+       MOVE EMPLEADOS-ORIGEN-EDAD       TO EMPLEADOS-EDAD.
+       MOVE EMPLEADOS-ORIGEN-TELEFONO   TO EMPLEADOS-TELEFONO.
+       MOVE EMPLEADOS-ORIGEN-DIRECCION  TO EMPLEADOS-DIRECCION.
+
+       42-ESCRIBE-DESTINO.
+       WRITE EMPLEADOS-REGISTRO
+           INVALID KEY
+               DISPLAY "ID duplicado, se omite: " EMPLEADOS-ID
+               ADD 1 TO CONTADOR-OMITIDOS
+           NOT INVALID KEY
+               ADD 1 TO CONTADOR-MIGRADOS.
+
+       5-CIERRA-ARCHIVOS.
+       CLOSE EMPLEADOS-ORIGEN.
+       CLOSE EMPLEADOS-DESTINO.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
